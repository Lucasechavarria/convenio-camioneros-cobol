@@ -0,0 +1,204 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MANT-TARIFAS.
+000030 AUTHOR. J. C. MARTINEZ.
+000040 INSTALLATION. GREMIO DE CAMIONEROS - LIQUIDACION DE HABERES.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MANTENIMIENTO DE TARIFAS POR CATEGORIA (CATEGORIA-MASTER Y
+000090* WAGE-HISTORY) A PARTIR DE UN ARCHIVO DE TRANSACCIONES, PARA
+000100* QUE UN NUEVO ACUERDO PARITARIO SE CARGUE CON UNA CORRIDA DE
+000110* MANTENIMIENTO EN LUGAR DE EDITAR LOS MAESTROS A MANO O
+000120* RECOMPILAR CONVENIO-CAMIONEROS.
+000130*-----------------------------------------------------------------
+000140* MOD-HIST:
+000150*   2026-08-08 JCM  VERSION ORIGINAL.
+000160*****************************************************************
+000170
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TARIFA-TRANS
+000260         ASSIGN TO TARIFTRN
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-TARIFTRN-STATUS.
+000290
+000300     SELECT CATEGORIA-MASTER
+000310         ASSIGN TO CATMAST
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS RANDOM
+000340         RECORD KEY IS CAT-CODIGO
+000350         FILE STATUS IS WS-CATMAST-STATUS.
+000360
+000370     SELECT WAGE-HISTORY
+000380         ASSIGN TO WAGEHST
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS RANDOM
+000410         RECORD KEY IS WH-CLAVE
+000420         FILE STATUS IS WS-WAGEHST-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  TARIFA-TRANS
+000470     LABEL RECORDS ARE STANDARD.
+000480 COPY TARIFTRN.
+000490
+000500 FD  CATEGORIA-MASTER
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY CATMAST.
+000530
+000540 FD  WAGE-HISTORY
+000550     LABEL RECORDS ARE STANDARD.
+000560 COPY WAGEHST.
+000570
+000580 WORKING-STORAGE SECTION.
+000590
+000600*****************************************************************
+000610* SWITCHES DE CONTROL DE PROCESO
+000620*****************************************************************
+000630 01  WS-TARIFTRN-STATUS        PIC X(02) VALUE ZEROS.
+000640     88  WS-TARIFTRN-OK            VALUE "00".
+000650
+000660 01  WS-CATMAST-STATUS         PIC X(02) VALUE ZEROS.
+000670     88  WS-CATMAST-OK             VALUE "00".
+000680
+000690 01  WS-WAGEHST-STATUS         PIC X(02) VALUE ZEROS.
+000700     88  WS-WAGEHST-OK             VALUE "00".
+000710
+000720 01  WS-FIN-DE-ARCHIVO-SW      PIC X(01) VALUE "N".
+000730     88  FIN-DE-ARCHIVO            VALUE "S".
+000740
+000750 01  WS-CATEGORIA-EXISTE-SW    PIC X(01) VALUE "N".
+000760     88  CATEGORIA-EXISTE          VALUE "S".
+000770
+000780 01  WS-BANNER-1               PIC X(50) VALUE ALL "=".
+000790
+000800 PROCEDURE DIVISION.
+000810
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000840     PERFORM 2000-PROCESAR-TRANSACCIONES THRU 2000-EXIT
+000850         UNTIL FIN-DE-ARCHIVO.
+000860     PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+000870     STOP RUN.
+000880
+000890 1000-INICIALIZAR.
+000900     DISPLAY WS-BANNER-1.
+000910     DISPLAY "MANTENIMIENTO DE TARIFAS POR CATEGORIA".
+000920     DISPLAY WS-BANNER-1.
+000930
+000940     OPEN INPUT TARIFA-TRANS.
+000950     IF NOT WS-TARIFTRN-OK
+000960         DISPLAY "ERROR AL ABRIR TARIFA-TRANS, STATUS = "
+000970             WS-TARIFTRN-STATUS
+000980         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+000990         GO TO 1000-EXIT
+001000     END-IF.
+001010
+001020     OPEN I-O CATEGORIA-MASTER.
+001030     IF NOT WS-CATMAST-OK
+001040         DISPLAY "ERROR AL ABRIR CATEGORIA-MASTER, STATUS = "
+001050             WS-CATMAST-STATUS
+001060         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+001070         GO TO 1000-EXIT
+001080     END-IF.
+001090
+001100     OPEN I-O WAGE-HISTORY.
+001110     IF NOT WS-WAGEHST-OK
+001120         DISPLAY "ERROR AL ABRIR WAGE-HISTORY, STATUS = "
+001130             WS-WAGEHST-STATUS
+001140         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+001150         GO TO 1000-EXIT
+001160     END-IF.
+001170
+001180     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+001190 1000-EXIT.
+001200     EXIT.
+001210
+001220*****************************************************************
+001230* APLICA UNA TRANSACCION DE ALTA/MODIFICACION SEGUN SU TIPO
+001240*****************************************************************
+001250 2000-PROCESAR-TRANSACCIONES.
+001260     IF TT-TIPO-CATEGORIA
+001270         PERFORM 3000-MANTENER-CATEGORIA THRU 3000-EXIT
+001280     ELSE
+001290         IF TT-TIPO-VIGENCIA
+001300             PERFORM 3100-MANTENER-VIGENCIA THRU 3100-EXIT
+001310         ELSE
+001320             DISPLAY "TIPO DE TRANSACCION INVALIDO: " TT-TIPO
+001330         END-IF
+001340     END-IF.
+001350
+001360     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400 2100-LEER-TRANSACCION.
+001410     READ TARIFA-TRANS
+001420         AT END
+001430             MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+001440     END-READ.
+001450 2100-EXIT.
+001460     EXIT.
+001470
+001480*****************************************************************
+001490* DA DE ALTA UNA CATEGORIA NUEVA O ACTUALIZA SU DESCRIPCION
+001500*****************************************************************
+001510 3000-MANTENER-CATEGORIA.
+001520     MOVE TT-CATEGORIA TO CAT-CODIGO.
+001530     MOVE "N" TO WS-CATEGORIA-EXISTE-SW.
+001540     READ CATEGORIA-MASTER
+001550         INVALID KEY
+001560             CONTINUE
+001570         NOT INVALID KEY
+001580             SET CATEGORIA-EXISTE TO TRUE
+001590     END-READ.
+001600
+001610     MOVE TT-CATEGORIA TO CAT-CODIGO.
+001620     MOVE TT-DESCRIPCION TO CAT-DESCRIPCION.
+001630
+001640     IF CATEGORIA-EXISTE
+001650         REWRITE CATEGORIA-MASTER-REG
+001660     ELSE
+001670         WRITE CATEGORIA-MASTER-REG
+001680     END-IF.
+001690
+001700     DISPLAY "CATEGORIA ACTUALIZADA: " CAT-CODIGO " "
+001710         CAT-DESCRIPCION.
+001720 3000-EXIT.
+001730     EXIT.
+001740
+001750*****************************************************************
+001760* DA DE ALTA UN NUEVO TRAMO DE VIGENCIA DE TARIFAS PARA LA
+001770* CATEGORIA (LOS TRAMOS YA CARGADOS NO SE MODIFICAN, SOLO SE
+001780* AGREGAN VIGENCIAS NUEVAS - RETROACTIVOS DE PARITARIA)
+001790*****************************************************************
+001800 3100-MANTENER-VIGENCIA.
+001810     MOVE TT-CATEGORIA TO WH-CATEGORIA.
+001820     MOVE TT-FECHA-DESDE TO WH-FECHA-DESDE.
+001830     MOVE TT-FECHA-HASTA TO WH-FECHA-HASTA.
+001840     MOVE TT-SUELDO-BASICO TO WH-SUELDO-BASICO.
+001850     MOVE TT-HORA-EXTRA-50 TO WH-HORA-EXTRA-50.
+001860     MOVE TT-HORA-EXTRA-100 TO WH-HORA-EXTRA-100.
+001870     MOVE TT-VIANDA-DIARIA TO WH-VIANDA-DIARIA.
+001880     MOVE TT-VIAT-ESP TO WH-VIAT-ESP.
+001890
+001900     WRITE WAGE-HISTORY-REG
+001910         INVALID KEY
+001920             DISPLAY "VIGENCIA YA EXISTENTE, CATEGORIA "
+001930                 WH-CATEGORIA " DESDE " WH-FECHA-DESDE
+001940     END-WRITE.
+001950 3100-EXIT.
+001960     EXIT.
+001970
+001980 8000-FINALIZAR.
+001990     CLOSE TARIFA-TRANS.
+002000     CLOSE CATEGORIA-MASTER.
+002010     CLOSE WAGE-HISTORY.
+002020     DISPLAY "FIN DEL MANTENIMIENTO DE TARIFAS.".
+002030 8000-EXIT.
+002040     EXIT.
