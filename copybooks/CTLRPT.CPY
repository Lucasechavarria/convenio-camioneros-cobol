@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020* CTLRPT.CPY
+000030* LAYOUT DE LINEA DE IMPRESION DEL REPORTE DE CIERRE DE NOMINA.
+000040*-----------------------------------------------------------------
+000050* MOD-HIST:
+000060*   2026-08-08 JCM  CREACION - REPORTE DE CIERRE DE NOMINA.
+000070*****************************************************************
+000080 01  LINEA-CONTROL                PIC X(80).
