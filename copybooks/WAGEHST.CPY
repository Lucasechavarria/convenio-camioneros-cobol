@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020* WAGEHST.CPY
+000030* HISTORICO DE VALORES POR CATEGORIA, CON VIGENCIA POR RANGO DE
+000040* FECHAS. PERMITE RELIQUIDAR PERIODOS ANTERIORES CON LOS VALORES
+000050* QUE ESTABAN VIGENTES EN ESE MOMENTO (RETROACTIVOS DE PARITARIA).
+000060* REEMPLAZA A LA TABLA WAGERT.CPY, QUE SOLO CONOCIA EL VALOR
+000070* VIGENTE HOY.
+000080*-----------------------------------------------------------------
+000090* MOD-HIST:
+000100*   2026-08-08 JCM  CREACION - HISTORICO DE VALORES POR CATEGORIA.
+000110*****************************************************************
+000120 01  WAGE-HISTORY-REG.
+000130     05  WH-CLAVE.
+000140         10  WH-CATEGORIA           PIC 9(02).
+000150         10  WH-FECHA-DESDE         PIC 9(08).
+000160     05  WH-FECHA-HASTA             PIC 9(08).
+000170     05  WH-SUELDO-BASICO           PIC 9(7)V99.
+000180     05  WH-HORA-EXTRA-50           PIC 9(5)V99.
+000190     05  WH-HORA-EXTRA-100          PIC 9(5)V99.
+000200     05  WH-VIANDA-DIARIA           PIC 9(7)V99.
+000210     05  WH-VIAT-ESP                PIC 9(7)V99.
+000220     05  FILLER                     PIC X(10).
