@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* BANKEXP.CPY
+000030* LAYOUT DEL ARCHIVO DE ACREDITACION BANCARIA DE HABERES.
+000040*-----------------------------------------------------------------
+000050* MOD-HIST:
+000060*   2026-08-08 JCM  CREACION - EXPORTACION PARA ACREDITACION.
+000070*****************************************************************
+000080 01  BANCO-EXPORT-REG.
+000090     05  BE-LEGAJO                PIC 9(06).
+000100     05  BE-CBU                   PIC X(22).
+000110     05  BE-IMPORTE-NETO          PIC 9(9)V99.
+000120     05  FILLER                   PIC X(41).
