@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* EMPMAST.CPY
+000030* LAYOUT DEL LEGAJO DE EMPLEADO - MAESTRO DE PERSONAL
+000040* USADO POR CONVENIO-CAMIONEROS PARA LA LIQUIDACION POR LOTE.
+000050*-----------------------------------------------------------------
+000060* MOD-HIST:
+000070*   2026-08-08 JCM  CREACION - MAESTRO DE EMPLEADOS PARA LOTE.
+000080*****************************************************************
+000090 01  EMPLEADO-MASTER-REG.
+000100     05  EMP-LEGAJO              PIC 9(06).
+000110     05  EMP-NOMBRE              PIC X(30).
+000120     05  EMP-CATEGORIA           PIC 9(02).
+000130     05  EMP-ANTIGUEDAD-ANOS     PIC 9(02).
+000140     05  EMP-DIAS-TRABAJADOS     PIC 9(03).
+000150     05  EMP-HORAS-EXTRA-50      PIC 9(03).
+000160     05  EMP-HORAS-EXTRA-100     PIC 9(03).
+000170     05  EMP-CBU                 PIC X(22).
+000180     05  FILLER                  PIC X(10).
