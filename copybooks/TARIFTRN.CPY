@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* TARIFTRN.CPY
+000030* LAYOUT DE LA TRANSACCION DE MANTENIMIENTO DE TARIFAS, LEIDA
+000040* POR MANT-TARIFAS PARA ACTUALIZAR CATEGORIA-MASTER Y WAGE-
+000050* HISTORY SIN RECOMPILAR CONVENIO-CAMIONEROS.
+000060*-----------------------------------------------------------------
+000070* MOD-HIST:
+000080*   2026-08-08 JCM  CREACION - TRANSACCION DE MANTENIMIENTO.
+000090*****************************************************************
+000100 01  TARIFA-TRANS-REG.
+000110     05  TT-TIPO                  PIC X(01).
+000120         88  TT-TIPO-CATEGORIA        VALUE "C".
+000130         88  TT-TIPO-VIGENCIA         VALUE "W".
+000140     05  TT-CATEGORIA              PIC 9(02).
+000150     05  TT-DESCRIPCION            PIC X(30).
+000160     05  TT-FECHA-DESDE            PIC 9(08).
+000170     05  TT-FECHA-HASTA            PIC 9(08).
+000180     05  TT-SUELDO-BASICO          PIC 9(7)V99.
+000190     05  TT-HORA-EXTRA-50          PIC 9(5)V99.
+000200     05  TT-HORA-EXTRA-100         PIC 9(5)V99.
+000210     05  TT-VIANDA-DIARIA          PIC 9(7)V99.
+000220     05  TT-VIAT-ESP               PIC 9(7)V99.
+000230     05  FILLER                    PIC X(10).
