@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020* CATMAST.CPY
+000030* CATALOGO DE CATEGORIAS DEL CONVENIO DE CAMIONEROS (CCT 40/89).
+000040*-----------------------------------------------------------------
+000050* MOD-HIST:
+000060*   2026-08-08 JCM  CREACION - CATALOGO DE CATEGORIAS.
+000070*****************************************************************
+000080 01  CATEGORIA-MASTER-REG.
+000090     05  CAT-CODIGO               PIC 9(02).
+000100     05  CAT-DESCRIPCION          PIC X(30).
+000110     05  FILLER                   PIC X(08).
