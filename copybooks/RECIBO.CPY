@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020* RECIBO.CPY
+000030* LAYOUT DE LINEA DE IMPRESION PARA EL RECIBO DE SUELDO.
+000040* CADA RECIBO OCUPA VARIAS LINEAS (UNA POR CONCEPTO).
+000050*-----------------------------------------------------------------
+000060* MOD-HIST:
+000070*   2026-08-08 JCM  CREACION - RECIBO DE SUELDO IMPRESO.
+000080*****************************************************************
+000090 01  LINEA-RECIBO                PIC X(80).
