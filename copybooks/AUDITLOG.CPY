@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020* AUDITLOG.CPY
+000030* LAYOUT DE LINEA DEL ARCHIVO DE AUDITORIA DE LIQUIDACIONES.
+000040*-----------------------------------------------------------------
+000050* MOD-HIST:
+000060*   2026-08-08 JCM  CREACION - AUDITORIA DE CADA LIQUIDACION.
+000070*****************************************************************
+000080 01  LINEA-AUDITORIA                  PIC X(120).
