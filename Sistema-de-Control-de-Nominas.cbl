@@ -1,142 +1,873 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONVENIO-CAMIONEROS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 CATEGORY-MESSAGE        PIC X(40) VALUE "Seleccione cat:".
-           01 CATEGORY-1-MESSAGE    PIC X(40) VALUE "1.de Primera Cat.".
-           01 CATEGORY-2-MESSAGE    PIC X(40) VALUE "2.de Segunda Cat.".
-           01 EXIT-MESSAGE     PIC X(30) VALUE "3. Salir del programa.".
-           01 INVALID-INPUT-MESSAGE PIC X(30) VALUE "Entrada invalida.".
-           01 DAYS-WORKED-MESSAGE   PIC X(30) VALUE "Dias trabajados: ".
-           01 OVERTIME-50-MESSAGE        PIC X(30) VALUE "extras 50%: ".
-           01 OVERTIME-100-MESSAGE      PIC X(30) VALUE "extras 100%: ".
-           01 YEARS-OF-SERVICE-MESSAGE   PIC X(30) VALUE "Antiguedad: ".
-           01 VIANDAS-MESSAGE        PIC X(40) VALUE "Total viandas: $".
-           01 VIAT-ESP-MESSAGE PIC X(40) VALUE "Viaticos especiales: $".
-           01 TOTAL-SALARY-MESSAGE PIC X(40) VALUE "Sueldo total es: $".
-
-           01 CATEGORY-SELECTION      PIC 9.
-           01 BASIC-SALARY            PIC 9(7)V99.
-           01 DAYS-WORKED             PIC 9(3).
-           01 OVERTIME-HOURS-50       PIC 9(3).
-           01 OVERTIME-HOURS-100      PIC 9(3).
-           01 YEARS-OF-SERVICE        PIC 9(2).
-           01 TOTAL-VIANDAS           PIC 9(7)V99.
-           01 TOTAL-VIAT-ESP          PIC 9(7)V99.
-           01 TOTAL-OVERTIME-50       PIC 9(7)V99.
-           01 TOTAL-OVERTIME-100      PIC 9(7)V99.
-           01 BONUS                   PIC 9(7)V99.
-           01 TOTAL-SALARY            PIC 9(7)V99.
-           01 DEDUCTIONS              PIC 9(7)V99.
-           01 NET-SALARY              PIC 9(7)V99.
-
-           01 VIANDA-DIARIA           PIC 9(7)V99 VALUE 9802.03.
-           01 VIAT-ESP                PIC 9(7)V99 VALUE 4918.62.
-
-           01 CATEGORY-1-BASIC        PIC 9(7)V99 VALUE 616861.82.
-           01 CATEGORY-1-OVERTIME-50  PIC 9(5)V99 VALUE 5004.56.
-           01 CATEGORY-1-OVERTIME-100 PIC 9(5)V99 VALUE 6672.79.
-
-           01 CATEGORY-2-BASIC        PIC 9(7)V99 VALUE 605869.11.
-           01 CATEGORY-2-OVERTIME-50  PIC 9(5)V99 VALUE 4915.40.
-           01 CATEGORY-2-OVERTIME-100 PIC 9(5)V99 VALUE 6553.87.
-
-       PROCEDURE DIVISION.
-       INICIO-PROGRAMA.
-
-           DISPLAY "=================================================="
-           DISPLAY "             CONVENIO CAMIONEROS COBOL            "
-           DISPLAY "==================================================".
-
-       MAIN-LOOP.
-
-           DISPLAY CATEGORY-MESSAGE
-           DISPLAY CATEGORY-1-MESSAGE
-           DISPLAY CATEGORY-2-MESSAGE
-           DISPLAY EXIT-MESSAGE
-
-           ACCEPT CATEGORY-SELECTION
-
-           EVALUATE CATEGORY-SELECTION
-               WHEN 1
-                   SET BASIC-SALARY TO CATEGORY-1-BASIC
-                   PERFORM CALCULATE-SALARY
-               WHEN 2
-                   SET BASIC-SALARY TO CATEGORY-2-BASIC
-                   PERFORM CALCULATE-SALARY
-               WHEN 3
-                   DISPLAY "Saliendo del programa. Gracias."
-                   STOP RUN
-               WHEN OTHER
-                   DISPLAY INVALID-INPUT-MESSAGE
-                   PERFORM MAIN-LOOP
-           END-EVALUATE.
-
-       CALCULATE-SALARY.
-           DISPLAY DAYS-WORKED-MESSAGE
-           ACCEPT DAYS-WORKED
-
-           DISPLAY OVERTIME-50-MESSAGE
-           ACCEPT OVERTIME-HOURS-50
-
-           DISPLAY OVERTIME-100-MESSAGE
-           ACCEPT OVERTIME-HOURS-100
-
-           DISPLAY YEARS-OF-SERVICE-MESSAGE
-           ACCEPT YEARS-OF-SERVICE
-
-           *> Calcular Viandas por día trabajado
-           COMPUTE TOTAL-VIANDAS = DAYS-WORKED * VIANDA-DIARIA
-
-           *> Calcular Viáticos Especiales por día trabajado
-           COMPUTE TOTAL-VIAT-ESP = DAYS-WORKED * VIAT-ESP
-
-           *> Calcular Horas Extras al 50%
-           IF CATEGORY-SELECTION = 1
-               COMPUTE TOTAL-OVERTIME-50 = OVERTIME-HOURS-50 * 5004.56
-               COMPUTE TOTAL-OVERTIME-100 = OVERTIME-HOURS-100 * 6672.79
-           ELSE
-               COMPUTE TOTAL-OVERTIME-50 = OVERTIME-HOURS-50 * 4915.40
-               COMPUTE TOTAL-OVERTIME-100 = OVERTIME-HOURS-100 * 6553.87
-           END-IF
-
-           *> Calcular 20% adicional sobre el sueldo básico
-           COMPUTE BONUS = BASIC-SALARY * 0.20
-
-           *> Calcular Sueldo con Antigüedad
-           COMPUTE BASIC-SALARY = BASIC-SALARY + (BASIC-SALARY *
-           YEARS-OF-SERVICE / 100)
-
-           *> Calcular Deducciones: Jubilación y Obra Social
-           COMPUTE DEDUCTIONS = BASIC-SALARY * 0.03 * 2
-
-           *> Calcular Sueldo Total
-           COMPUTE TOTAL-SALARY = BASIC-SALARY + TOTAL-VIANDAS +
-           TOTAL-VIAT-ESP + TOTAL-OVERTIME-50 + TOTAL-OVERTIME-100 +
-           BONUS
-
-           *> Calcular Salario Neto (después de deducciones)
-           COMPUTE NET-SALARY = TOTAL-SALARY - DEDUCTIONS
-
-           *> Mostrar Desglose del Sueldo
-           DISPLAY "=================================================="
-           DISPLAY "            DETALLE DEL SUELDO CALCULADO          "
-           DISPLAY "=================================================="
-           DISPLAY "Sueldo Basico (con antiguedad): $", BASIC-SALARY
-           DISPLAY "Descuento Jubilación y Obra Social: $", DEDUCTIONS
-           DISPLAY VIANDAS-MESSAGE, TOTAL-VIANDAS
-           DISPLAY VIAT-ESP-MESSAGE, TOTAL-VIAT-ESP
-           DISPLAY "Total Horas Extras 50%: $", TOTAL-OVERTIME-50
-           DISPLAY "Total Horas Extras 100%: $", TOTAL-OVERTIME-100
-           DISPLAY "Presentismo 20% del Sueldo Básico: $", BONUS
-           DISPLAY TOTAL-SALARY-MESSAGE, NET-SALARY
-           DISPLAY "==================================================".
-
-           PERFORM MAIN-LOOP.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONVENIO-CAMIONEROS.
+000030 AUTHOR. J. C. MARTINEZ.
+000040 INSTALLATION. GREMIO DE CAMIONEROS - LIQUIDACION DE HABERES.
+000050 DATE-WRITTEN. 2024-03-11.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* LIQUIDACION DE HABERES SEGUN CONVENIO COLECTIVO DE TRABAJO
+000090* DE CAMIONEROS (CCT 40/89).
+000100*-----------------------------------------------------------------
+000110* MOD-HIST:
+000120*   2024-03-11 JCM  VERSION ORIGINAL - MENU INTERACTIVO POR CHOFER.
+000130*   2026-08-08 JCM  CONVERTIDO A PROCESO POR LOTE. LA LIQUIDACION
+000140*                   AHORA LEE EL MAESTRO EMPLEADO-MASTER Y RECORRE
+000150*                   UN LEGAJO POR VEZ EN LUGAR DE PEDIR LOS DATOS
+000160*                   POR TECLADO EN CADA PASADA.
+000170*   2026-08-08 JCM  AGREGADO REPORTE-RECIBO: RECIBO DE SUELDO
+000180*                   IMPRESO, UNA PAGINA POR LEGAJO.
+000190*   2026-08-08 JCM  LOS VALORES POR CATEGORIA (BASICO, HORAS
+000200*                   EXTRAS, VIANDAS Y VIATICOS) SE LEEN AHORA DE
+000210*                   CATMAST/WAGERT EN LUGAR DE ESTAR HARDCODEADOS,
+000220*                   Y SE AGREGARON LAS CATEGORIAS DE CHOFER CON
+000230*                   ACOPLADO, PLAYERO Y MEDIO OFICIAL.
+000240*   2026-08-08 JCM  WAGERT.CPY REEMPLAZADO POR WAGEHST.CPY: LOS
+000250*                   VALORES POR CATEGORIA AHORA TIENEN VIGENCIA
+000260*                   POR RANGO DE FECHAS PARA PODER RELIQUIDAR
+000270*                   PERIODOS ANTERIORES CON RETROACTIVO DE
+000280*                   PARITARIA. EL PERIODO A LIQUIDAR SE INGRESA
+000290*                   AL INICIO DE LA CORRIDA.
+000300*   2026-08-08 JCM  LA BONIFICACION POR ANTIGUEDAD AHORA SALE DE
+000310*                   LA ESCALA POR TRAMOS DEL CONVENIO EN LUGAR
+000320*                   DE UN 1% PLANO POR ANIO SIN TOPE.
+000330*   2026-08-08 JCM  DEDUCCIONES DESGLOSADAS: JUBILACION, OBRA
+000340*                   SOCIAL, CUOTA SINDICAL, SEGURO DE SEPELIO,
+000350*                   ART Y GANANCIAS, CADA UNA CON SU PROPIA TASA.
+000360*   2026-08-08 JCM  AGREGADA VALIDACION DE DIAS TRABAJADOS Y TOPES
+000370*                   DE HORAS EXTRA ANTES DE LIQUIDAR EL LEGAJO.
+000380*   2026-08-08 JCM  AGREGADO CONTROL-REPORT: REPORTE DE CIERRE DE
+000390*                   NOMINA CON TOTALES POR CATEGORIA Y POR LINEA
+000400*                   DE DEDUCCION AL FINAL DE LA CORRIDA.
+000410*   2026-08-08 JCM  AGREGADO AUDIT-LOG: TRAZA DE CADA LIQUIDACION
+000420*                   (FECHA, HORA, OPERADOR, CATEGORIA, DATOS DE
+000430*                   ENTRADA Y SUELDO NETO RESULTANTE).
+000440*   2026-08-08 JCM  AGREGADO BANCO-EXPORT: ARCHIVO DE ACREDITACION
+000450*                   BANCARIA (LEGAJO, CBU, NETO) DE TODOS LOS
+000460*                   LEGAJOS LIQUIDADOS EN LA CORRIDA.
+000470*****************************************************************
+000480
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530 SPECIAL-NAMES.
+000540     C01 IS NUEVA-PAGINA.
+000550
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT EMPLEADO-MASTER
+000590         ASSIGN TO EMPMAST
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS SEQUENTIAL
+000620         RECORD KEY IS EMP-LEGAJO
+000630         FILE STATUS IS WS-EMPMAST-STATUS.
+000640
+000650     SELECT REPORTE-RECIBO
+000660         ASSIGN TO RECIBO
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-RECIBO-STATUS.
+000690
+000700     SELECT CATEGORIA-MASTER
+000710         ASSIGN TO CATMAST
+000720         ORGANIZATION IS INDEXED
+000730         ACCESS MODE IS RANDOM
+000740         RECORD KEY IS CAT-CODIGO
+000750         FILE STATUS IS WS-CATMAST-STATUS.
+000760
+000770     SELECT WAGE-HISTORY
+000780         ASSIGN TO WAGEHST
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000810         RECORD KEY IS WH-CLAVE
+000820         FILE STATUS IS WS-WAGEHST-STATUS.
+000830
+000840     SELECT CONTROL-REPORT
+000850         ASSIGN TO CTLRPT
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS WS-CTLRPT-STATUS.
+000880
+000890     SELECT AUDIT-LOG
+000900         ASSIGN TO AUDITLOG
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS WS-AUDITLOG-STATUS.
+000930
+000940     SELECT BANCO-EXPORT
+000950         ASSIGN TO BANKEXP
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-BANKEXP-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  EMPLEADO-MASTER
+001020     LABEL RECORDS ARE STANDARD.
+001030 COPY EMPMAST.
+001040
+001050 FD  REPORTE-RECIBO
+001060     LABEL RECORDS ARE STANDARD.
+001070 COPY RECIBO.
+001080
+001090 FD  CATEGORIA-MASTER
+001100     LABEL RECORDS ARE STANDARD.
+001110 COPY CATMAST.
+001120
+001130 FD  WAGE-HISTORY
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY WAGEHST.
+001160
+001170 FD  CONTROL-REPORT
+001180     LABEL RECORDS ARE STANDARD.
+001190 COPY CTLRPT.
+001200
+001210 FD  AUDIT-LOG
+001220     LABEL RECORDS ARE STANDARD.
+001230 COPY AUDITLOG.
+001240
+001250 FD  BANCO-EXPORT
+001260     LABEL RECORDS ARE STANDARD.
+001270 COPY BANKEXP.
+001280
+001290 WORKING-STORAGE SECTION.
+001300
+001310*****************************************************************
+001320* MENSAJES DE PANTALLA Y DE PROCESO
+001330*****************************************************************
+001340 01  WS-BANNER-1              PIC X(50) VALUE ALL "=".
+001350 01  WS-TITULO-PROGRAMA       PIC X(50) VALUE
+001360     "CONVENIO CAMIONEROS - LIQUIDACION POR LOTE".
+001370 01  DAYS-WORKED-MESSAGE      PIC X(30) VALUE "Dias trabajados: ".
+001380 01  OVERTIME-50-MESSAGE      PIC X(30) VALUE "extras 50%: ".
+001390 01  OVERTIME-100-MESSAGE     PIC X(30) VALUE "extras 100%: ".
+001400 01  YEARS-OF-SERVICE-MESSAGE PIC X(30) VALUE "Antiguedad: ".
+001410 01  VIANDAS-MESSAGE          PIC X(40) VALUE "Total viandas: $".
+001420 01  VIAT-ESP-MESSAGE         PIC X(40) VALUE
+001430     "Viaticos especiales: $".
+001440 01  TOTAL-SALARY-MESSAGE     PIC X(40) VALUE "Sueldo total es: $".
+001450
+001460*****************************************************************
+001470* SWITCHES DE CONTROL DE PROCESO
+001480*****************************************************************
+001490 01  WS-EMPMAST-STATUS        PIC X(02) VALUE ZEROS.
+001500     88  WS-EMPMAST-OK             VALUE "00".
+001510     88  WS-EMPMAST-EOF            VALUE "10".
+001520
+001530 01  WS-RECIBO-STATUS          PIC X(02) VALUE ZEROS.
+001540     88  WS-RECIBO-OK              VALUE "00".
+001550
+001560 01  WS-CATMAST-STATUS         PIC X(02) VALUE ZEROS.
+001570     88  WS-CATMAST-OK             VALUE "00".
+001580
+001590 01  WS-WAGEHST-STATUS         PIC X(02) VALUE ZEROS.
+001600     88  WS-WAGEHST-OK             VALUE "00".
+001610
+001620 01  WS-CTLRPT-STATUS          PIC X(02) VALUE ZEROS.
+001630     88  WS-CTLRPT-OK              VALUE "00".
+001640
+001650 01  WS-AUDITLOG-STATUS         PIC X(02) VALUE ZEROS.
+001660     88  WS-AUDITLOG-OK             VALUE "00".
+001670
+001680 01  WS-BANKEXP-STATUS          PIC X(02) VALUE ZEROS.
+001690     88  WS-BANKEXP-OK              VALUE "00".
+001700
+001710 01  WS-PERIODO-A-LIQUIDAR     PIC 9(08) VALUE ZEROS.
+001720
+001730 01  WS-BUSQUEDA-FIN-SW        PIC X(01) VALUE "N".
+001740     88  BUSQUEDA-TERMINADA        VALUE "S".
+001750
+001760 01  WS-VIGENCIA-SW            PIC X(01) VALUE "N".
+001770     88  VIGENCIA-ENCONTRADA       VALUE "S".
+001780     88  VIGENCIA-NO-ENCONTRADA    VALUE "N".
+001790
+001800 01  WS-PERIODO-MENSAJE        PIC X(40) VALUE
+001810     "Periodo a liquidar (AAAAMMDD): ".
+001820
+001830 01  WS-ANT-PORCENTAJE         PIC 9(02)V99.
+001840
+001850*****************************************************************
+001860* TOPES PARA LA VALIDACION DE DATOS DE ENTRADA
+001870*****************************************************************
+001880 01  PERIODO-DIAS-MAXIMOS      PIC 9(02) VALUE 31.
+001890 01  HORAS-EXTRA-50-MAXIMAS    PIC 9(02) VALUE 30.
+001900 01  HORAS-EXTRA-100-MAXIMAS   PIC 9(02) VALUE 10.
+001910
+001920 01  WS-VALIDACION-SW          PIC X(01) VALUE "S".
+001930     88  VALIDACION-OK             VALUE "S".
+001940     88  VALIDACION-ERROR          VALUE "N".
+001950
+001960*****************************************************************
+001970* ACUMULADORES DEL CIERRE DE NOMINA (UN RENGLON POR CATEGORIA)
+001980*****************************************************************
+001990 01  WS-CANT-CATEGORIAS        PIC 9(02) VALUE ZERO.
+002000 01  CONTROL-CATEGORIA-TABLA.
+002010     05  CONTROL-CAT-ENTRY OCCURS 1 TO 20 TIMES
+002020                            DEPENDING ON WS-CANT-CATEGORIAS
+002030                            INDEXED BY CTL-IDX.
+002040         10  CTL-CATEGORIA      PIC 9(02).
+002050         10  CTL-CANTIDAD       PIC 9(05).
+002060         10  CTL-TOTAL-BRUTO    PIC 9(9)V99.
+002070         10  CTL-TOTAL-NETO     PIC 9(9)V99.
+002080
+002090 01  WS-TOTAL-LEGAJOS          PIC 9(05) VALUE ZERO.
+002100 01  WS-TOTAL-BRUTO-GENERAL    PIC 9(9)V99 VALUE ZERO.
+002110 01  WS-TOTAL-NETO-GENERAL     PIC 9(9)V99 VALUE ZERO.
+002120 01  WS-TOTAL-JUBILACION       PIC 9(9)V99 VALUE ZERO.
+002130 01  WS-TOTAL-OBRA-SOCIAL      PIC 9(9)V99 VALUE ZERO.
+002140 01  WS-TOTAL-SINDICAL         PIC 9(9)V99 VALUE ZERO.
+002150 01  WS-TOTAL-SEPELIO          PIC 9(9)V99 VALUE ZERO.
+002160 01  WS-TOTAL-ART              PIC 9(9)V99 VALUE ZERO.
+002170 01  WS-TOTAL-GANANCIAS        PIC 9(9)V99 VALUE ZERO.
+002180
+002190 01  WS-EDIT-CANTIDAD          PIC ZZ,ZZ9.
+002200 01  WS-EDIT-IMPORTE-GRANDE    PIC Z,ZZZ,ZZZ,ZZ9.99.
+002210
+002220*****************************************************************
+002230* DATOS DE AUDITORIA DE LA CORRIDA
+002240*****************************************************************
+002250 01  WS-OPERADOR-ID             PIC X(10) VALUE SPACES.
+002260 01  WS-FECHA-CORRIDA.
+002270     05  WS-FECHA-CORRIDA-AAAA  PIC 9(04).
+002280     05  WS-FECHA-CORRIDA-MM    PIC 9(02).
+002290     05  WS-FECHA-CORRIDA-DD    PIC 9(02).
+002300 01  WS-HORA-CORRIDA.
+002310     05  WS-HORA-CORRIDA-HH     PIC 9(02).
+002320     05  WS-HORA-CORRIDA-MM     PIC 9(02).
+002330     05  WS-HORA-CORRIDA-SS     PIC 9(02).
+002340     05  FILLER                 PIC 9(02).
+002350 01  WS-EDIT-DIAS               PIC ZZ9.
+002360 01  WS-EDIT-HORAS-50           PIC ZZ9.
+002370 01  WS-EDIT-HORAS-100          PIC ZZ9.
+002380 01  WS-EDIT-ANTIGUEDAD         PIC ZZ9.
+002390 01  WS-EDIT-CATEGORIA          PIC Z9.
+002400
+002410*****************************************************************
+002420* ESCALA DE ANTIGUEDAD DEL CONVENIO, POR TRAMOS DE ANIOS, CON
+002430* TOPE DEL 35% A PARTIR DE LOS 26 ANIOS.
+002440*****************************************************************
+002450 01  ANTIGUEDAD-TABLA-VALORES.
+002460     05  FILLER                PIC X(06) VALUE "051000".
+002470     05  FILLER                PIC X(06) VALUE "101500".
+002480     05  FILLER                PIC X(06) VALUE "152000".
+002490     05  FILLER                PIC X(06) VALUE "202500".
+002500     05  FILLER                PIC X(06) VALUE "253000".
+002510     05  FILLER                PIC X(06) VALUE "993500".
+002520
+002530 01  ANTIGUEDAD-TABLA REDEFINES ANTIGUEDAD-TABLA-VALORES.
+002540     05  ANT-TRAMO OCCURS 6 TIMES
+002550                    ASCENDING KEY IS ANT-ANOS-HASTA
+002560                    INDEXED BY ANT-IDX.
+002570         10  ANT-ANOS-HASTA    PIC 9(02).
+002580         10  ANT-PORCENTAJE    PIC 9(02)V99.
+002590
+002600 01  WS-FIN-DE-ARCHIVO-SW     PIC X(01) VALUE "N".
+002610     88  FIN-DE-ARCHIVO            VALUE "S".
+002620     88  NO-FIN-DE-ARCHIVO         VALUE "N".
+002630
+002640*****************************************************************
+002650* CAMPOS DE TRABAJO PARA LA LIQUIDACION DEL LEGAJO EN CURSO
+002660*****************************************************************
+002670 01  CATEGORY-SELECTION       PIC 9(02).
+002680 01  BASIC-SALARY             PIC 9(7)V99.
+002690 01  DAYS-WORKED              PIC 9(3).
+002700 01  OVERTIME-HOURS-50        PIC 9(3).
+002710 01  OVERTIME-HOURS-100       PIC 9(3).
+002720 01  YEARS-OF-SERVICE         PIC 9(2).
+002730 01  TOTAL-VIANDAS            PIC 9(7)V99.
+002740 01  TOTAL-VIAT-ESP           PIC 9(7)V99.
+002750 01  TOTAL-OVERTIME-50        PIC 9(7)V99.
+002760 01  TOTAL-OVERTIME-100       PIC 9(7)V99.
+002770 01  BONUS                    PIC 9(7)V99.
+002780 01  TOTAL-SALARY             PIC 9(7)V99.
+002790 01  DEDUCTIONS               PIC 9(7)V99.
+002800 01  NET-SALARY               PIC 9(7)V99.
+002810
+002820*****************************************************************
+002830* DESGLOSE DE DEDUCCIONES LEGALES Y SINDICALES
+002840*****************************************************************
+002850 01  DEDUCTIONS-DETAIL.
+002860     05  DED-JUBILACION        PIC 9(7)V99.
+002870     05  DED-OBRA-SOCIAL       PIC 9(7)V99.
+002880     05  DED-SINDICAL          PIC 9(7)V99.
+002890     05  DED-SEGURO-SEPELIO    PIC 9(7)V99.
+002900     05  DED-ART               PIC 9(7)V99.
+002910     05  DED-GANANCIAS         PIC 9(7)V99.
+002920
+002930 01  JUBILACION-RATE           PIC V999 VALUE .110.
+002940 01  OBRA-SOCIAL-RATE          PIC V999 VALUE .030.
+002950 01  SINDICAL-RATE             PIC V999 VALUE .025.
+002960 01  SEGURO-SEPELIO-IMPORTE    PIC 9(5)V99 VALUE 850.00.
+002970 01  ART-RATE                  PIC V9999 VALUE .0036.
+002980 01  GANANCIAS-PISO            PIC 9(7)V99 VALUE 1800000.00.
+002990 01  GANANCIAS-RATE            PIC V999 VALUE .100.
+003000
+003010 01  WS-EDIT-IMPORTE           PIC ZZZ,ZZZ,ZZ9.99.
+003020 01  WS-CATEGORIA-DESC         PIC X(30).
+003030 01  WS-OVERTIME-RATE-50       PIC 9(5)V99.
+003040 01  WS-OVERTIME-RATE-100      PIC 9(5)V99.
+003050 01  WS-VIANDA-DIARIA          PIC 9(7)V99.
+003060 01  WS-VIAT-ESP               PIC 9(7)V99.
+003070
+003080
+003090 PROCEDURE DIVISION.
+003100
+003110 0000-MAINLINE.
+003120     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+003130     PERFORM 2000-PROCESAR-EMPLEADOS THRU 2000-EXIT
+003140         UNTIL FIN-DE-ARCHIVO.
+003150     PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+003160     STOP RUN.
+003170
+003180 1000-INICIALIZAR.
+003190     DISPLAY WS-BANNER-1.
+003200     DISPLAY WS-TITULO-PROGRAMA.
+003210     DISPLAY WS-BANNER-1.
+003220     OPEN INPUT EMPLEADO-MASTER.
+003230     IF NOT WS-EMPMAST-OK
+003240         DISPLAY "ERROR AL ABRIR EMPLEADO-MASTER, STATUS = "
+003250             WS-EMPMAST-STATUS
+003260         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003270         GO TO 1000-EXIT
+003280     END-IF.
+003290
+003300     OPEN OUTPUT REPORTE-RECIBO.
+003310     IF NOT WS-RECIBO-OK
+003320         DISPLAY "ERROR AL ABRIR REPORTE-RECIBO, STATUS = "
+003330             WS-RECIBO-STATUS
+003340         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003350         GO TO 1000-EXIT
+003360     END-IF.
+003370
+003380     OPEN INPUT CATEGORIA-MASTER.
+003390     IF NOT WS-CATMAST-OK
+003400         DISPLAY "ERROR AL ABRIR CATEGORIA-MASTER, STATUS = "
+003410             WS-CATMAST-STATUS
+003420         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003430         GO TO 1000-EXIT
+003440     END-IF.
+003450
+003460     OPEN INPUT WAGE-HISTORY.
+003470     IF NOT WS-WAGEHST-OK
+003480         DISPLAY "ERROR AL ABRIR WAGE-HISTORY, STATUS = "
+003490             WS-WAGEHST-STATUS
+003500         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003510         GO TO 1000-EXIT
+003520     END-IF.
+003530
+003540     OPEN OUTPUT CONTROL-REPORT.
+003550     IF NOT WS-CTLRPT-OK
+003560         DISPLAY "ERROR AL ABRIR CONTROL-REPORT, STATUS = "
+003570             WS-CTLRPT-STATUS
+003580         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003590         GO TO 1000-EXIT
+003600     END-IF.
+003610
+003620     OPEN EXTEND AUDIT-LOG.
+003630     IF NOT WS-AUDITLOG-OK
+003640         DISPLAY "ERROR AL ABRIR AUDIT-LOG, STATUS = "
+003650             WS-AUDITLOG-STATUS
+003660         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003670         GO TO 1000-EXIT
+003680     END-IF.
+003690
+003700     OPEN OUTPUT BANCO-EXPORT.
+003710     IF NOT WS-BANKEXP-OK
+003720         DISPLAY "ERROR AL ABRIR BANCO-EXPORT, STATUS = "
+003730             WS-BANKEXP-STATUS
+003740         MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+003750         GO TO 1000-EXIT
+003760     END-IF.
+003770
+003780     ACCEPT WS-OPERADOR-ID FROM CONSOLE.
+003790     ACCEPT WS-FECHA-CORRIDA FROM DATE.
+003800     ACCEPT WS-HORA-CORRIDA FROM TIME.
+003810     DISPLAY WS-PERIODO-MENSAJE.
+003820     ACCEPT WS-PERIODO-A-LIQUIDAR FROM CONSOLE.
+003830     PERFORM 2100-LEER-EMPLEADO THRU 2100-EXIT.
+003840 1000-EXIT.
+003850     EXIT.
+003860
+003870 2000-PROCESAR-EMPLEADOS.
+003880     MOVE EMP-CATEGORIA TO CATEGORY-SELECTION.
+003890     MOVE EMP-ANTIGUEDAD-ANOS TO YEARS-OF-SERVICE.
+003900     MOVE EMP-DIAS-TRABAJADOS TO DAYS-WORKED.
+003910     MOVE EMP-HORAS-EXTRA-50 TO OVERTIME-HOURS-50.
+003920     MOVE EMP-HORAS-EXTRA-100 TO OVERTIME-HOURS-100.
+003930
+003940     PERFORM 3100-VALIDATE-INPUT THRU 3100-EXIT.
+003950     IF VALIDACION-ERROR
+003960         DISPLAY "DATOS FUERA DE RANGO, LEGAJO "
+003970             EMP-LEGAJO ", SE OMITE."
+003980         GO TO 2000-SIGUIENTE
+003990     END-IF.
+004000
+004010     PERFORM 3200-LOOKUP-WAGE-RATES THRU 3200-EXIT.
+004020     IF NOT WS-CATMAST-OK
+004030         DISPLAY "CATEGORIA DESCONOCIDA, LEGAJO "
+004040             EMP-LEGAJO ", SE OMITE."
+004050         GO TO 2000-SIGUIENTE
+004060     END-IF.
+004070     IF VIGENCIA-NO-ENCONTRADA
+004080         DISPLAY "SIN TARIFA VIGENTE PARA EL PERIODO, LEGAJO "
+004090             EMP-LEGAJO ", SE OMITE."
+004100         GO TO 2000-SIGUIENTE
+004110     END-IF.
+004120
+004130     PERFORM 3000-CALCULATE-SALARY THRU 3000-EXIT.
+004140
+004150 2000-SIGUIENTE.
+004160     PERFORM 2100-LEER-EMPLEADO THRU 2100-EXIT.
+004170 2000-EXIT.
+004180     EXIT.
+004190
+004200 2100-LEER-EMPLEADO.
+004210     READ EMPLEADO-MASTER
+004220         AT END
+004230             MOVE "S" TO WS-FIN-DE-ARCHIVO-SW
+004240     END-READ.
+004250 2100-EXIT.
+004260     EXIT.
+004270
+004280*****************************************************************
+004290* VALIDA LOS DATOS VARIABLES DEL LEGAJO ANTES DE LIQUIDARLO
+004300*****************************************************************
+004310 3100-VALIDATE-INPUT.
+004320     SET VALIDACION-OK TO TRUE.
+004330
+004340     IF DAYS-WORKED > PERIODO-DIAS-MAXIMOS
+004350         SET VALIDACION-ERROR TO TRUE
+004360         DISPLAY "DIAS TRABAJADOS FUERA DE RANGO: " DAYS-WORKED
+004370     END-IF.
+004380
+004390     IF OVERTIME-HOURS-50 > HORAS-EXTRA-50-MAXIMAS
+004400         SET VALIDACION-ERROR TO TRUE
+004410         DISPLAY "HORAS EXTRA 50% FUERA DE RANGO: "
+004420             OVERTIME-HOURS-50
+004430     END-IF.
+004440
+004450     IF OVERTIME-HOURS-100 > HORAS-EXTRA-100-MAXIMAS
+004460         SET VALIDACION-ERROR TO TRUE
+004470         DISPLAY "HORAS EXTRA 100% FUERA DE RANGO: "
+004480             OVERTIME-HOURS-100
+004490     END-IF.
+004500 3100-EXIT.
+004510     EXIT.
+004520
+004530*****************************************************************
+004540* BUSCA LA DESCRIPCION Y LOS VALORES VIGENTES DE LA CATEGORIA
+004550*****************************************************************
+004560 3200-LOOKUP-WAGE-RATES.
+004570     MOVE CATEGORY-SELECTION TO CAT-CODIGO.
+004580     READ CATEGORIA-MASTER
+004590         INVALID KEY
+004600             MOVE SPACES TO WS-CATEGORIA-DESC
+004610     NOT INVALID KEY
+004620         MOVE CAT-DESCRIPCION TO WS-CATEGORIA-DESC
+004630     END-READ.
+004640
+004650     MOVE "N" TO WS-BUSQUEDA-FIN-SW.
+004660     MOVE "N" TO WS-VIGENCIA-SW.
+004670     MOVE CATEGORY-SELECTION TO WH-CATEGORIA.
+004680     MOVE ZEROS TO WH-FECHA-DESDE.
+004690     START WAGE-HISTORY KEY IS NOT LESS THAN WH-CLAVE
+004700         INVALID KEY
+004710             SET BUSQUEDA-TERMINADA TO TRUE
+004720     END-START.
+004730
+004740     PERFORM 3210-BUSCAR-VIGENCIA THRU 3210-EXIT
+004750         UNTIL BUSQUEDA-TERMINADA.
+004760 3200-EXIT.
+004770     EXIT.
+004780
+004790*****************************************************************
+004800* RECORRE LOS TRAMOS DE VIGENCIA DE LA CATEGORIA HASTA
+004810* ENCONTRAR EL QUE CUBRE EL PERIODO A LIQUIDAR
+004820*****************************************************************
+004830 3210-BUSCAR-VIGENCIA.
+004840     READ WAGE-HISTORY NEXT RECORD
+004850         AT END
+004860             SET BUSQUEDA-TERMINADA TO TRUE
+004870             GO TO 3210-EXIT
+004880     END-READ.
+004890
+004900     IF WH-CATEGORIA NOT EQUAL CATEGORY-SELECTION
+004910         SET BUSQUEDA-TERMINADA TO TRUE
+004920         GO TO 3210-EXIT
+004930     END-IF.
+004940
+004950     IF WS-PERIODO-A-LIQUIDAR >= WH-FECHA-DESDE
+004960             AND WS-PERIODO-A-LIQUIDAR <= WH-FECHA-HASTA
+004970         MOVE WH-SUELDO-BASICO TO BASIC-SALARY
+004980         MOVE WH-HORA-EXTRA-50 TO WS-OVERTIME-RATE-50
+004990         MOVE WH-HORA-EXTRA-100 TO WS-OVERTIME-RATE-100
+005000         MOVE WH-VIANDA-DIARIA TO WS-VIANDA-DIARIA
+005010         MOVE WH-VIAT-ESP TO WS-VIAT-ESP
+005020         SET VIGENCIA-ENCONTRADA TO TRUE
+005030         SET BUSQUEDA-TERMINADA TO TRUE
+005040     END-IF.
+005050 3210-EXIT.
+005060     EXIT.
+005070
+005080*****************************************************************
+005090* BUSCA EL PORCENTAJE DE ANTIGUEDAD SEGUN LA ESCALA POR TRAMOS
+005100*****************************************************************
+005110 3300-LOOKUP-ANTIQUITY.
+005120     SET ANT-IDX TO 1.
+005130     SEARCH ANT-TRAMO
+005140         AT END
+005150             MOVE ANT-PORCENTAJE (6) TO WS-ANT-PORCENTAJE
+005160         WHEN YEARS-OF-SERVICE <= ANT-ANOS-HASTA (ANT-IDX)
+005170             MOVE ANT-PORCENTAJE (ANT-IDX) TO WS-ANT-PORCENTAJE
+005180     END-SEARCH.
+005190 3300-EXIT.
+005200     EXIT.
+005210
+005220*****************************************************************
+005230* CALCULA CADA LINEA DE DEDUCCION Y EL TOTAL DE DEDUCCIONES
+005240*****************************************************************
+005250 3400-COMPUTE-DEDUCTIONS.
+005260     COMPUTE DED-JUBILACION = BASIC-SALARY * JUBILACION-RATE.
+005270     COMPUTE DED-OBRA-SOCIAL = BASIC-SALARY * OBRA-SOCIAL-RATE.
+005280     COMPUTE DED-SINDICAL = BASIC-SALARY * SINDICAL-RATE.
+005290     MOVE SEGURO-SEPELIO-IMPORTE TO DED-SEGURO-SEPELIO.
+005300     COMPUTE DED-ART = BASIC-SALARY * ART-RATE.
+005310
+005320     IF TOTAL-SALARY > GANANCIAS-PISO
+005330         COMPUTE DED-GANANCIAS =
+005340             (TOTAL-SALARY - GANANCIAS-PISO) * GANANCIAS-RATE
+005350     ELSE
+005360         MOVE ZEROS TO DED-GANANCIAS
+005370     END-IF.
+005380
+005390     COMPUTE DEDUCTIONS = DED-JUBILACION + DED-OBRA-SOCIAL +
+005400         DED-SINDICAL + DED-SEGURO-SEPELIO + DED-ART +
+005410         DED-GANANCIAS.
+005420 3400-EXIT.
+005430     EXIT.
+005440
+005450*****************************************************************
+005460* LIQUIDA EL LEGAJO CARGADO EN LOS CAMPOS DE TRABAJO ACTUALES
+005470*****************************************************************
+005480 3000-CALCULATE-SALARY.
+005490     *> Calcular Viandas por dia trabajado
+005500     COMPUTE TOTAL-VIANDAS = DAYS-WORKED * WS-VIANDA-DIARIA
+005510
+005520     *> Calcular Viaticos Especiales por dia trabajado
+005530     COMPUTE TOTAL-VIAT-ESP = DAYS-WORKED * WS-VIAT-ESP
+005540
+005550     *> Calcular Horas Extras al 50% y 100%
+005560     COMPUTE TOTAL-OVERTIME-50 =
+005570         OVERTIME-HOURS-50 * WS-OVERTIME-RATE-50
+005580     COMPUTE TOTAL-OVERTIME-100 =
+005590         OVERTIME-HOURS-100 * WS-OVERTIME-RATE-100
+005600
+005610     *> Calcular 20% adicional sobre el sueldo basico (presentismo)
+005620     COMPUTE BONUS = BASIC-SALARY * 0.20
+005630
+005640     *> Calcular Sueldo con Antiguedad
+005650     PERFORM 3300-LOOKUP-ANTIQUITY THRU 3300-EXIT.
+005660     COMPUTE BASIC-SALARY = BASIC-SALARY +
+005670         (BASIC-SALARY * WS-ANT-PORCENTAJE / 100)
+005680
+005690     *> Calcular Sueldo Total
+005700     COMPUTE TOTAL-SALARY = BASIC-SALARY + TOTAL-VIANDAS +
+005710         TOTAL-VIAT-ESP + TOTAL-OVERTIME-50 + TOTAL-OVERTIME-100 +
+005720         BONUS
+005730
+005740     *> Calcular Deducciones Legales y Sindicales
+005750     PERFORM 3400-COMPUTE-DEDUCTIONS THRU 3400-EXIT.
+005760
+005770     *> Calcular Salario Neto (despues de deducciones)
+005780     COMPUTE NET-SALARY = TOTAL-SALARY - DEDUCTIONS
+005790
+005800     PERFORM 3500-EMITIR-RECIBO THRU 3500-EXIT.
+005810
+005820     PERFORM 3700-ACCUMULATE-CONTROL-TOTALS THRU 3700-EXIT.
+005830
+005840     PERFORM 3800-EMITIR-AUDITORIA THRU 3800-EXIT.
+005850
+005860     PERFORM 3900-EMITIR-BANCO THRU 3900-EXIT.
+005870
+005880     *> Mostrar Desglose del Sueldo
+005890     DISPLAY WS-BANNER-1.
+005900     DISPLAY "LEGAJO: " EMP-LEGAJO "  " EMP-NOMBRE.
+005910     DISPLAY "Sueldo Basico (con antiguedad): $" BASIC-SALARY.
+005920     DISPLAY "Desc. Jubilacion: $" DED-JUBILACION.
+005930     DISPLAY "Desc. Obra Social: $" DED-OBRA-SOCIAL.
+005940     DISPLAY "Desc. Cuota Sindical: $" DED-SINDICAL.
+005950     DISPLAY "Desc. Seguro de Sepelio: $" DED-SEGURO-SEPELIO.
+005960     DISPLAY "Desc. ART: $" DED-ART.
+005970     DISPLAY "Desc. Impuesto a las Ganancias: $" DED-GANANCIAS.
+005980     DISPLAY "Total Deducciones: $" DEDUCTIONS.
+005990     DISPLAY VIANDAS-MESSAGE TOTAL-VIANDAS.
+006000     DISPLAY VIAT-ESP-MESSAGE TOTAL-VIAT-ESP.
+006010     DISPLAY "Total Horas Extras 50%: $" TOTAL-OVERTIME-50.
+006020     DISPLAY "Total Horas Extras 100%: $" TOTAL-OVERTIME-100.
+006030     DISPLAY "Presentismo 20% del Sueldo Basico: $" BONUS.
+006040     DISPLAY TOTAL-SALARY-MESSAGE NET-SALARY.
+006050     DISPLAY WS-BANNER-1.
+006060 3000-EXIT.
+006070     EXIT.
+006080
+006090*****************************************************************
+006100* EMITE EL RECIBO DE SUELDO IMPRESO DEL LEGAJO EN CURSO
+006110*****************************************************************
+006120 3500-EMITIR-RECIBO.
+006130     MOVE SPACES TO LINEA-RECIBO.
+006140     WRITE LINEA-RECIBO FROM WS-BANNER-1
+006150         AFTER ADVANCING NUEVA-PAGINA.
+006160
+006170     STRING "RECIBO DE SUELDO - CONVENIO CAMIONEROS"
+006180         DELIMITED SIZE INTO LINEA-RECIBO.
+006190     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006200
+006210     STRING "LEGAJO: " EMP-LEGAJO "   NOMBRE: " EMP-NOMBRE
+006220         DELIMITED SIZE INTO LINEA-RECIBO.
+006230     WRITE LINEA-RECIBO AFTER ADVANCING 2 LINES.
+006240
+006250     STRING "CATEGORIA: " WS-CATEGORIA-DESC
+006260         DELIMITED SIZE INTO LINEA-RECIBO.
+006270     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006280
+006290     WRITE LINEA-RECIBO FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+006300
+006310     MOVE BASIC-SALARY TO WS-EDIT-IMPORTE.
+006320     STRING "SUELDO BASICO (CON ANTIGUEDAD) ......... $"
+006330         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006340     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006350
+006360     MOVE TOTAL-VIANDAS TO WS-EDIT-IMPORTE.
+006370     STRING "VIANDAS ................................ $"
+006380         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006390     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006400
+006410     MOVE TOTAL-VIAT-ESP TO WS-EDIT-IMPORTE.
+006420     STRING "VIATICOS ESPECIALES ..................... $"
+006430         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006440     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006450
+006460     MOVE TOTAL-OVERTIME-50 TO WS-EDIT-IMPORTE.
+006470     STRING "HORAS EXTRAS 50% ........................ $"
+006480         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006490     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006500
+006510     MOVE TOTAL-OVERTIME-100 TO WS-EDIT-IMPORTE.
+006520     STRING "HORAS EXTRAS 100% ....................... $"
+006530         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006540     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006550
+006560     MOVE BONUS TO WS-EDIT-IMPORTE.
+006570     STRING "PRESENTISMO ............................. $"
+006580         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006590     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006600
+006610     WRITE LINEA-RECIBO FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+006620
+006630     MOVE DED-JUBILACION TO WS-EDIT-IMPORTE.
+006640     STRING "DESC. JUBILACION ........................ $"
+006650         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006660     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006670
+006680     MOVE DED-OBRA-SOCIAL TO WS-EDIT-IMPORTE.
+006690     STRING "DESC. OBRA SOCIAL ........................ $"
+006700         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006710     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006720
+006730     MOVE DED-SINDICAL TO WS-EDIT-IMPORTE.
+006740     STRING "DESC. CUOTA SINDICAL ..................... $"
+006750         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006760     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006770
+006780     MOVE DED-SEGURO-SEPELIO TO WS-EDIT-IMPORTE.
+006790     STRING "DESC. SEGURO DE SEPELIO .................. $"
+006800         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006810     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006820
+006830     MOVE DED-ART TO WS-EDIT-IMPORTE.
+006840     STRING "DESC. ART ................................ $"
+006850         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006860     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006870
+006880     MOVE DED-GANANCIAS TO WS-EDIT-IMPORTE.
+006890     STRING "DESC. IMPUESTO A LAS GANANCIAS ........... $"
+006900         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006910     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006920
+006930     MOVE DEDUCTIONS TO WS-EDIT-IMPORTE.
+006940     STRING "TOTAL DEDUCCIONES ........................ $"
+006950         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+006960     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+006970
+006980     WRITE LINEA-RECIBO FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+006990
+007000     MOVE NET-SALARY TO WS-EDIT-IMPORTE.
+007010     STRING "NETO A COBRAR ............................ $"
+007020         WS-EDIT-IMPORTE DELIMITED SIZE INTO LINEA-RECIBO.
+007030     WRITE LINEA-RECIBO AFTER ADVANCING 1 LINE.
+007040 3500-EXIT.
+007050     EXIT.
+007060
+007070*****************************************************************
+007080* ACUMULA LOS TOTALES DEL CIERRE DE NOMINA CON EL LEGAJO LIQUIDADO
+007090*****************************************************************
+007100 3700-ACCUMULATE-CONTROL-TOTALS.
+007110     SET CTL-IDX TO 1.
+007120     SEARCH CONTROL-CAT-ENTRY VARYING CTL-IDX
+007130         AT END
+007140             ADD 1 TO WS-CANT-CATEGORIAS
+007150             SET CTL-IDX TO WS-CANT-CATEGORIAS
+007160             MOVE CATEGORY-SELECTION TO CTL-CATEGORIA (CTL-IDX)
+007170             MOVE ZERO TO CTL-CANTIDAD (CTL-IDX)
+007180             MOVE ZERO TO CTL-TOTAL-BRUTO (CTL-IDX)
+007190             MOVE ZERO TO CTL-TOTAL-NETO (CTL-IDX)
+007200         WHEN CTL-CATEGORIA (CTL-IDX) = CATEGORY-SELECTION
+007210             CONTINUE
+007220     END-SEARCH.
+007230
+007240     ADD 1 TO CTL-CANTIDAD (CTL-IDX).
+007250     ADD TOTAL-SALARY TO CTL-TOTAL-BRUTO (CTL-IDX).
+007260     ADD NET-SALARY TO CTL-TOTAL-NETO (CTL-IDX).
+007270
+007280     ADD 1 TO WS-TOTAL-LEGAJOS.
+007290     ADD TOTAL-SALARY TO WS-TOTAL-BRUTO-GENERAL.
+007300     ADD NET-SALARY TO WS-TOTAL-NETO-GENERAL.
+007310     ADD DED-JUBILACION TO WS-TOTAL-JUBILACION.
+007320     ADD DED-OBRA-SOCIAL TO WS-TOTAL-OBRA-SOCIAL.
+007330     ADD DED-SINDICAL TO WS-TOTAL-SINDICAL.
+007340     ADD DED-SEGURO-SEPELIO TO WS-TOTAL-SEPELIO.
+007350     ADD DED-ART TO WS-TOTAL-ART.
+007360     ADD DED-GANANCIAS TO WS-TOTAL-GANANCIAS.
+007370 3700-EXIT.
+007380     EXIT.
+007390
+007400*****************************************************************
+007410* AGREGA UN RENGLON AL ARCHIVO DE AUDITORIA CON LOS DATOS Y EL
+007420* RESULTADO DE LA LIQUIDACION DEL LEGAJO ACTUAL
+007430*****************************************************************
+007440 3800-EMITIR-AUDITORIA.
+007450     MOVE SPACES TO LINEA-AUDITORIA.
+007460     MOVE CATEGORY-SELECTION TO WS-EDIT-CATEGORIA.
+007470     MOVE DAYS-WORKED TO WS-EDIT-DIAS.
+007480     MOVE OVERTIME-HOURS-50 TO WS-EDIT-HORAS-50.
+007490     MOVE OVERTIME-HOURS-100 TO WS-EDIT-HORAS-100.
+007500     MOVE YEARS-OF-SERVICE TO WS-EDIT-ANTIGUEDAD.
+007510     MOVE NET-SALARY TO WS-EDIT-IMPORTE-GRANDE.
+007520     STRING WS-FECHA-CORRIDA-AAAA "-" WS-FECHA-CORRIDA-MM "-"
+007530         WS-FECHA-CORRIDA-DD " " WS-HORA-CORRIDA-HH ":"
+007540         WS-HORA-CORRIDA-MM ":" WS-HORA-CORRIDA-SS " OP="
+007550         WS-OPERADOR-ID " LEGAJO=" EMP-LEGAJO " CAT="
+007560         WS-EDIT-CATEGORIA " DIAS=" WS-EDIT-DIAS " HE50="
+007570         WS-EDIT-HORAS-50 " HE100=" WS-EDIT-HORAS-100
+007580         " ANTIG=" WS-EDIT-ANTIGUEDAD " NETO=$"
+007590         WS-EDIT-IMPORTE-GRANDE
+007600         DELIMITED SIZE INTO LINEA-AUDITORIA.
+007610     WRITE LINEA-AUDITORIA.
+007620 3800-EXIT.
+007630     EXIT.
+007640
+007650*****************************************************************
+007660* AGREGA UN RENGLON AL ARCHIVO DE ACREDITACION BANCARIA CON EL
+007670* LEGAJO, CBU Y NETO A ACREDITAR DEL LEGAJO ACTUAL
+007680*****************************************************************
+007690 3900-EMITIR-BANCO.
+007700     MOVE EMP-LEGAJO TO BE-LEGAJO.
+007710     MOVE EMP-CBU TO BE-CBU.
+007720     MOVE NET-SALARY TO BE-IMPORTE-NETO.
+007730     WRITE BANCO-EXPORT-REG.
+007740 3900-EXIT.
+007750     EXIT.
+007760
+007770*****************************************************************
+007780* IMPRIME EL REPORTE DE CIERRE DE NOMINA AL FINAL DE LA CORRIDA
+007790*****************************************************************
+007800 9000-EMITIR-CONTROL-REPORT.
+007810     MOVE SPACES TO LINEA-CONTROL.
+007820     WRITE LINEA-CONTROL FROM WS-BANNER-1.
+007830
+007840     STRING "CIERRE DE NOMINA - CONVENIO CAMIONEROS"
+007850         DELIMITED SIZE INTO LINEA-CONTROL.
+007860     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+007870
+007880     WRITE LINEA-CONTROL FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+007890
+007900     STRING "CATEGORIA   CANTIDAD   TOTAL BRUTO      TOTAL NETO"
+007910         DELIMITED SIZE INTO LINEA-CONTROL.
+007920     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+007930
+007940     PERFORM 9010-IMPRIMIR-CATEGORIA THRU 9010-EXIT
+007950         VARYING CTL-IDX FROM 1 BY 1
+007960         UNTIL CTL-IDX > WS-CANT-CATEGORIAS.
+007970
+007980     WRITE LINEA-CONTROL FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+007990
+008000     MOVE WS-TOTAL-LEGAJOS TO WS-EDIT-CANTIDAD.
+008010     STRING "LEGAJOS PROCESADOS: " WS-EDIT-CANTIDAD
+008020         DELIMITED SIZE INTO LINEA-CONTROL.
+008030     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008040
+008050     MOVE WS-TOTAL-BRUTO-GENERAL TO WS-EDIT-IMPORTE-GRANDE.
+008060     STRING "TOTAL BRUTO DE LA CORRIDA ........... $"
+008070         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008080     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008090
+008100     MOVE WS-TOTAL-JUBILACION TO WS-EDIT-IMPORTE-GRANDE.
+008110     STRING "TOTAL DEDUCIDO JUBILACION ............ $"
+008120         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008130     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008140
+008150     MOVE WS-TOTAL-OBRA-SOCIAL TO WS-EDIT-IMPORTE-GRANDE.
+008160     STRING "TOTAL DEDUCIDO OBRA SOCIAL ........... $"
+008170         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008180     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008190
+008200     MOVE WS-TOTAL-SINDICAL TO WS-EDIT-IMPORTE-GRANDE.
+008210     STRING "TOTAL DEDUCIDO CUOTA SINDICAL ........ $"
+008220         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008230     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008240
+008250     MOVE WS-TOTAL-SEPELIO TO WS-EDIT-IMPORTE-GRANDE.
+008260     STRING "TOTAL DEDUCIDO SEGURO DE SEPELIO ..... $"
+008270         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008280     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008290
+008300     MOVE WS-TOTAL-ART TO WS-EDIT-IMPORTE-GRANDE.
+008310     STRING "TOTAL DEDUCIDO ART ................... $"
+008320         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008330     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008340
+008350     MOVE WS-TOTAL-GANANCIAS TO WS-EDIT-IMPORTE-GRANDE.
+008360     STRING "TOTAL DEDUCIDO GANANCIAS .............. $"
+008370         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008380     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008390
+008400     MOVE WS-TOTAL-NETO-GENERAL TO WS-EDIT-IMPORTE-GRANDE.
+008410     STRING "TOTAL NETO A TRANSFERIR .............. $"
+008420         WS-EDIT-IMPORTE-GRANDE DELIMITED SIZE INTO LINEA-CONTROL.
+008430     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008440
+008450     WRITE LINEA-CONTROL FROM WS-BANNER-1 AFTER ADVANCING 1 LINE.
+008460 9000-EXIT.
+008470     EXIT.
+008480
+008490*****************************************************************
+008500* IMPRIME EL RENGLON DE TOTALES DE UNA CATEGORIA DEL CIERRE
+008510*****************************************************************
+008520 9010-IMPRIMIR-CATEGORIA.
+008530     MOVE CTL-CANTIDAD (CTL-IDX) TO WS-EDIT-CANTIDAD.
+008540     MOVE CTL-TOTAL-BRUTO (CTL-IDX) TO WS-EDIT-IMPORTE-GRANDE.
+008550     STRING CTL-CATEGORIA (CTL-IDX) "        "
+008560         WS-EDIT-CANTIDAD "     $" WS-EDIT-IMPORTE-GRANDE
+008570         DELIMITED SIZE INTO LINEA-CONTROL.
+008580     WRITE LINEA-CONTROL AFTER ADVANCING 1 LINE.
+008590 9010-EXIT.
+008600     EXIT.
+008610
+008620 8000-FINALIZAR.
+008630     PERFORM 9000-EMITIR-CONTROL-REPORT THRU 9000-EXIT.
+008640     CLOSE EMPLEADO-MASTER.
+008650     CLOSE REPORTE-RECIBO.
+008660     CLOSE CATEGORIA-MASTER.
+008670     CLOSE WAGE-HISTORY.
+008680     CLOSE CONTROL-REPORT.
+008690     CLOSE AUDIT-LOG.
+008700     CLOSE BANCO-EXPORT.
+008710     DISPLAY "FIN DEL PROCESO DE LIQUIDACION.".
+008720 8000-EXIT.
+008730     EXIT.
